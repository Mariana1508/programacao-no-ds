@@ -0,0 +1,30 @@
+*> Layout comum dos campos de ajuste usados por SomaNumeros e pelos
+*> programas derivados (lote, relatório, estorno etc.), para que todos
+*> concordem quanto a tamanho e tipo dos campos.
+*>
+*> Numero1/Numero2/Soma são decimais com sinal (S9(7)V99) para suportar
+*> lançamentos em reais e centavos, incluindo estornos/créditos
+*> negativos. Soma tem uma casa inteira a mais que as parcelas, mas
+*> tanto a multiplicação (9999999.99 * 9999999.99) quanto a divisão por
+*> um divisor pequeno (ex.: 9999999.99 / 0.01) produzem um resultado
+*> que ultrapassa os 8 dígitos inteiros de Soma; por isso o COMPUTE de
+*> ambas as operações em SomaNumeros/SomaNumerosLote usa ON SIZE ERROR
+*> para rejeitar/ignorar o registro em vez de gravar um resultado
+*> truncado. Soma/subtração não chegam a esse estouro, dado o tamanho
+*> das parcelas.
+*>
+*> CodigoOperacao define o que é feito com Numero1/Numero2 e gravado em
+*> Soma: "A" soma, "S" subtrai, "M" multiplica, "D" divide. O campo
+*> Soma manteve o nome histórico mesmo depois do programa passar a
+*> suportar as quatro operações, para não alterar o layout já em uso
+*> pelos arquivos de interface e auditoria.
+01  LedgerRec.
+    05  Numero1                 PIC S9(7)V99.
+    05  Numero2                 PIC S9(7)V99.
+    05  CodigoOperacao          PIC X(1).
+        88  OperacaoSoma                VALUE "A".
+        88  OperacaoSubtracao           VALUE "S".
+        88  OperacaoMultiplicacao       VALUE "M".
+        88  OperacaoDivisao             VALUE "D".
+        88  OperacaoValida              VALUE "A" "S" "M" "D".
+    05  Soma                    PIC S9(8)V99.
