@@ -0,0 +1,17 @@
+*> Layout do registro de auditoria gravado por SomaNumeros e
+*> SomaNumerosLote em data/somanumeros_auditoria.dat, e lido pelos
+*> programas de relatório/reconciliação.
+*>
+*> Os valores são gravados com sinal separado à esquerda para que o
+*> arquivo continue legível por um humano (ex.: "-0001234.56").
+01  RegistroAuditoria.
+    05  AuditoriaData           PIC 9(8).
+    05  AuditoriaHora           PIC 9(8).
+    05  AuditoriaNumero1        PIC S9(7)V99 SIGN IS LEADING SEPARATE.
+    05  AuditoriaNumero2        PIC S9(7)V99 SIGN IS LEADING SEPARATE.
+    05  AuditoriaCodigoOperacao PIC X(1).
+        88  AuditoriaOperacaoSoma           VALUE "A".
+        88  AuditoriaOperacaoSubtracao      VALUE "S".
+        88  AuditoriaOperacaoMultiplicacao  VALUE "M".
+        88  AuditoriaOperacaoDivisao        VALUE "D".
+    05  AuditoriaSoma           PIC S9(8)V99 SIGN IS LEADING SEPARATE.
