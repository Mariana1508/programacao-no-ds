@@ -0,0 +1,10 @@
+*> Layout do registro de saída gravado por SomaNumerosLote em
+*> data/somanumeros_saida.dat: o par de entrada, a operação aplicada e
+*> o resultado, no mesmo tamanho de campo usado em LedgerRec, com sinal
+*> separado à esquerda para que o arquivo continue legível por um
+*> humano.
+01  RegistroSaida.
+    05  Numero1-Sai             PIC S9(7)V99 SIGN IS LEADING SEPARATE.
+    05  Numero2-Sai             PIC S9(7)V99 SIGN IS LEADING SEPARATE.
+    05  CodigoOperacao-Sai      PIC X(1).
+    05  Soma-Sai                PIC S9(8)V99 SIGN IS LEADING SEPARATE.
