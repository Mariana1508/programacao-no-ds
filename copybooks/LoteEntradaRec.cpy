@@ -0,0 +1,9 @@
+*> Layout do registro de entrada lido por SomaNumerosLote em
+*> data/somanumeros_entrada.dat: um par Numero1/Numero2 e o código da
+*> operação a aplicar, no mesmo tamanho de campo usado em LedgerRec,
+*> com sinal separado à esquerda para que o arquivo continue legível
+*> por um humano (ex.: "-0001234.56").
+01  RegistroEntrada.
+    05  Numero1-Ent             PIC S9(7)V99 SIGN IS LEADING SEPARATE.
+    05  Numero2-Ent             PIC S9(7)V99 SIGN IS LEADING SEPARATE.
+    05  CodigoOperacao-Ent      PIC X(1).
