@@ -0,0 +1,9 @@
+*> Layout fixo do feed de interface para o job de lançamento no razão
+*> (GL) já em uso pelo carregador do GL. GLIndicadorDC é derivado do
+*> sinal de Soma: "D" (débito) quando negativo, "C" (crédito) quando
+*> positivo ou zero.
+01  RegistroInterfaceGL.
+    05  GLData                  PIC 9(8).
+    05  GLHora                  PIC 9(8).
+    05  GLValor                 PIC S9(8)V99 SIGN IS LEADING SEPARATE.
+    05  GLIndicadorDC           PIC X(1).
