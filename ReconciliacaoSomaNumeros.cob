@@ -0,0 +1,128 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ReconciliacaoSomaNumeros.
+
+*> Lê o arquivo de auditoria gravado por SomaNumeros/SomaNumerosLote ao
+*> longo do dia e emite um relatório de totais de controle (quantidade
+*> de registros, soma de Numero1, soma de Numero2, soma de Soma) com
+*> reconferência de cada linha (Numero1 CodigoOperacao Numero2 = Soma),
+*> para o fechamento.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ArquivoAuditoria ASSIGN TO "data/somanumeros_auditoria.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WsStatusAuditoria.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ArquivoAuditoria
+    RECORDING MODE IS F.
+COPY AuditRec.
+
+WORKING-STORAGE SECTION.
+01  WsStatusAuditoria           PIC X(2).
+01  WsFimArquivo                PIC X(1)    VALUE "N".
+    88  FimArquivo                         VALUE "S".
+
+01  WsEstouroTotais             PIC X(1)    VALUE "N".
+    88  EstouroTotais                      VALUE "S".
+
+*> Largo o suficiente para guardar o produto exato de dois valores
+*> S9(7)V99 (até 14 dígitos inteiros) sem truncar, para que a
+*> reconferência detecte um estouro de multiplicação mesmo que o
+*> valor gravado em AuditoriaSoma já tenha sido truncado na origem.
+01  WsSomaRecalculada           PIC S9(14)V99.
+
+01  WsTotais.
+    05  WsTotalRegistros        PIC 9(7)     VALUE ZERO.
+    05  WsTotalNumero1          PIC S9(10)V99 VALUE ZERO.
+    05  WsTotalNumero2          PIC S9(10)V99 VALUE ZERO.
+    05  WsTotalSoma             PIC S9(11)V99 VALUE ZERO.
+    05  WsTotalDivergencias     PIC 9(7)     VALUE ZERO.
+
+PROCEDURE DIVISION.
+0000-PRINCIPAL.
+    PERFORM 1000-ABRIR-ARQUIVO
+    DISPLAY "=== Reconciliação diária SomaNumeros ==="
+    PERFORM UNTIL FimArquivo
+        PERFORM 2000-LER-REGISTRO
+        IF NOT FimArquivo
+            PERFORM 3000-CONFERIR-REGISTRO
+        END-IF
+    END-PERFORM
+    PERFORM 4000-IMPRIMIR-TOTAIS
+    CLOSE ArquivoAuditoria
+    STOP RUN.
+
+1000-ABRIR-ARQUIVO.
+    OPEN INPUT ArquivoAuditoria
+    IF WsStatusAuditoria NOT = "00"
+        DISPLAY "Erro ao abrir arquivo de auditoria. Status: "
+            WsStatusAuditoria
+        STOP RUN
+    END-IF.
+
+2000-LER-REGISTRO.
+    READ ArquivoAuditoria
+        AT END
+            SET FimArquivo TO TRUE
+    END-READ.
+
+3000-CONFERIR-REGISTRO.
+    ADD 1 TO WsTotalRegistros
+    ADD AuditoriaNumero1 TO WsTotalNumero1
+        ON SIZE ERROR
+            SET EstouroTotais TO TRUE
+    END-ADD
+    ADD AuditoriaNumero2 TO WsTotalNumero2
+        ON SIZE ERROR
+            SET EstouroTotais TO TRUE
+    END-ADD
+    ADD AuditoriaSoma    TO WsTotalSoma
+        ON SIZE ERROR
+            SET EstouroTotais TO TRUE
+    END-ADD
+
+    EVALUATE TRUE
+        WHEN AuditoriaOperacaoSoma
+            COMPUTE WsSomaRecalculada = AuditoriaNumero1 + AuditoriaNumero2
+        WHEN AuditoriaOperacaoSubtracao
+            COMPUTE WsSomaRecalculada = AuditoriaNumero1 - AuditoriaNumero2
+        WHEN AuditoriaOperacaoMultiplicacao
+            COMPUTE WsSomaRecalculada = AuditoriaNumero1 * AuditoriaNumero2
+        WHEN AuditoriaOperacaoDivisao
+            IF AuditoriaNumero2 = ZERO
+                MOVE AuditoriaSoma TO WsSomaRecalculada
+            ELSE
+                COMPUTE WsSomaRecalculada = AuditoriaNumero1 / AuditoriaNumero2
+            END-IF
+        WHEN OTHER
+            MOVE ZERO TO WsSomaRecalculada
+    END-EVALUATE
+
+    IF WsSomaRecalculada NOT = AuditoriaSoma
+        ADD 1 TO WsTotalDivergencias
+        DISPLAY "DIVERGÊNCIA  data=" AuditoriaData
+            " hora=" AuditoriaHora
+            " " AuditoriaNumero1 " " AuditoriaCodigoOperacao " "
+            AuditoriaNumero2
+            " = " WsSomaRecalculada " (gravado " AuditoriaSoma ")"
+    END-IF.
+
+4000-IMPRIMIR-TOTAIS.
+    DISPLAY "-----------------------------------------".
+    DISPLAY "Registros lidos     : " WsTotalRegistros.
+    DISPLAY "Total Numero1       : " WsTotalNumero1.
+    DISPLAY "Total Numero2       : " WsTotalNumero2.
+    DISPLAY "Total Soma          : " WsTotalSoma.
+    DISPLAY "Divergências        : " WsTotalDivergencias.
+    IF EstouroTotais
+        DISPLAY "Situação            : NÃO CONFERE - estouro nos totais de controle"
+    ELSE
+        IF WsTotalDivergencias = ZERO
+            DISPLAY "Situação            : CONFERE"
+        ELSE
+            DISPLAY "Situação            : NÃO CONFERE - revisar acima"
+        END-IF
+    END-IF.
