@@ -1,19 +1,200 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. SomaNumeros.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ArquivoAuditoria ASSIGN TO "data/somanumeros_auditoria.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WsStatusAuditoria.
+
+    SELECT ArquivoInterfaceGL ASSIGN TO "data/somanumeros_interface_gl.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WsStatusInterfaceGL.
+
 DATA DIVISION.
+FILE SECTION.
+FD  ArquivoAuditoria
+    RECORDING MODE IS F.
+COPY AuditRec.
+
+FD  ArquivoInterfaceGL
+    RECORDING MODE IS F.
+COPY GLRec.
+
 WORKING-STORAGE SECTION.
-01 Numero1 PIC 9(5).
-01 Numero2 PIC 9(5).
-01 Soma PIC 9(6).
+COPY LedgerRec.
 
-PROCEDURE DIVISION.
-    DISPLAY "Digite o primeiro número: " WITH NO ADVANCING.
-    ACCEPT Numero1.
-    DISPLAY "Digite o segundo número: " WITH NO ADVANCING.
-    ACCEPT Numero2.
+01 WsEntradaNumero1 PIC X(12).
+01 WsEntradaNumero2 PIC X(12).
+01 WsEntradaOperacao PIC X(1).
+01 WsPosicaoErro PIC 9(2).
+01 WsValorNumerico PIC S9(9)V99.
+
+01 WsEntradaContinuar PIC X(1).
+01 WsContinuar PIC X(1) VALUE "S".
+    88  ContinuarProcessando            VALUE "S".
+
+01 WsExecutarDeNovo PIC X(1) VALUE "N".
+    88  ExecutarDeNovo                  VALUE "S".
+
+01 WsStatusAuditoria PIC X(2).
+01 WsStatusInterfaceGL PIC X(2).
+
+01 WsDataAtual PIC 9(8).
+01 WsHoraAtual PIC 9(8).
 
-    COMPUTE Soma = Numero1 + Numero2.
+01 WsNumero1Edt PIC -(7)9.99.
+01 WsNumero2Edt PIC -(7)9.99.
+01 WsSomaEdt    PIC -(8)9.99.
 
-    DISPLAY "A soma de " Numero1 " e " Numero2 " é: " Soma.
+PROCEDURE DIVISION.
+0000-PRINCIPAL.
+    PERFORM UNTIL NOT ContinuarProcessando
+        PERFORM 1000-OBTER-OPERACAO
+        PERFORM 2000-OBTER-NUMERO1
+        PERFORM 3000-OBTER-NUMERO2
+        PERFORM 4000-EXECUTAR-OPERACAO
+        PERFORM 4500-EXIBIR-RESULTADO
+        PERFORM 5000-GRAVAR-AUDITORIA
+        PERFORM 5500-GRAVAR-INTERFACE-GL
+        PERFORM 6000-PERGUNTAR-CONTINUAR
+    END-PERFORM
+    DISPLAY "Encerrando SomaNumeros."
     STOP RUN.
+
+4500-EXIBIR-RESULTADO.
+    MOVE Numero1 TO WsNumero1Edt
+    MOVE Numero2 TO WsNumero2Edt
+    MOVE Soma    TO WsSomaEdt
+    DISPLAY "Resultado de " WsNumero1Edt " " CodigoOperacao " "
+        WsNumero2Edt " = " WsSomaEdt.
+
+1000-OBTER-OPERACAO.
+    DISPLAY "Operação (A=soma S=subtração M=multiplicação D=divisão): "
+        WITH NO ADVANCING.
+    ACCEPT WsEntradaOperacao.
+    MOVE FUNCTION UPPER-CASE(WsEntradaOperacao) TO CodigoOperacao
+    IF NOT OperacaoValida
+        DISPLAY "Operação inválida. Escolha A, S, M ou D."
+        PERFORM 1000-OBTER-OPERACAO
+    END-IF.
+
+2000-OBTER-NUMERO1.
+    DISPLAY "Digite o primeiro valor (ex.: -1234.56): " WITH NO ADVANCING.
+    ACCEPT WsEntradaNumero1.
+    COMPUTE WsPosicaoErro = FUNCTION TEST-NUMVAL(WsEntradaNumero1)
+    IF WsPosicaoErro NOT = 0
+        DISPLAY "Valor inválido. Digite um número, com sinal e ponto decimal opcionais."
+        PERFORM 2000-OBTER-NUMERO1
+    ELSE
+        COMPUTE WsValorNumerico = FUNCTION NUMVAL(WsEntradaNumero1)
+        IF WsValorNumerico > 9999999.99 OR WsValorNumerico < -9999999.99
+            DISPLAY "Valor fora da faixa permitida (-9999999.99 a 9999999.99)."
+            PERFORM 2000-OBTER-NUMERO1
+        ELSE
+            MOVE WsValorNumerico TO Numero1
+        END-IF
+    END-IF.
+
+3000-OBTER-NUMERO2.
+    DISPLAY "Digite o segundo valor (ex.: -1234.56): " WITH NO ADVANCING.
+    ACCEPT WsEntradaNumero2.
+    COMPUTE WsPosicaoErro = FUNCTION TEST-NUMVAL(WsEntradaNumero2)
+    IF WsPosicaoErro NOT = 0
+        DISPLAY "Valor inválido. Digite um número, com sinal e ponto decimal opcionais."
+        PERFORM 3000-OBTER-NUMERO2
+    ELSE
+        COMPUTE WsValorNumerico = FUNCTION NUMVAL(WsEntradaNumero2)
+        IF WsValorNumerico > 9999999.99 OR WsValorNumerico < -9999999.99
+            DISPLAY "Valor fora da faixa permitida (-9999999.99 a 9999999.99)."
+            PERFORM 3000-OBTER-NUMERO2
+        ELSE
+            MOVE WsValorNumerico TO Numero2
+        END-IF
+    END-IF.
+
+4000-EXECUTAR-OPERACAO.
+    MOVE "S" TO WsExecutarDeNovo
+    PERFORM UNTIL NOT ExecutarDeNovo
+        MOVE "N" TO WsExecutarDeNovo
+        EVALUATE TRUE
+            WHEN OperacaoSoma
+                COMPUTE Soma = Numero1 + Numero2
+            WHEN OperacaoSubtracao
+                COMPUTE Soma = Numero1 - Numero2
+            WHEN OperacaoMultiplicacao
+                COMPUTE Soma = Numero1 * Numero2
+                    ON SIZE ERROR
+                        DISPLAY "Resultado da multiplicação excede a faixa permitida. Informe os valores novamente."
+                        PERFORM 2000-OBTER-NUMERO1
+                        PERFORM 3000-OBTER-NUMERO2
+                        MOVE "S" TO WsExecutarDeNovo
+                END-COMPUTE
+            WHEN OperacaoDivisao
+                IF Numero2 = ZERO
+                    DISPLAY "Divisão por zero. Informe o segundo valor novamente."
+                    PERFORM 3000-OBTER-NUMERO2
+                    MOVE "S" TO WsExecutarDeNovo
+                ELSE
+                    COMPUTE Soma = Numero1 / Numero2
+                        ON SIZE ERROR
+                            DISPLAY "Resultado da divisão excede a faixa permitida. Informe os valores novamente."
+                            PERFORM 2000-OBTER-NUMERO1
+                            PERFORM 3000-OBTER-NUMERO2
+                            MOVE "S" TO WsExecutarDeNovo
+                    END-COMPUTE
+                END-IF
+        END-EVALUATE
+    END-PERFORM.
+
+5000-GRAVAR-AUDITORIA.
+    OPEN EXTEND ArquivoAuditoria
+    IF WsStatusAuditoria = "35"
+        OPEN OUTPUT ArquivoAuditoria
+    END-IF
+    IF WsStatusAuditoria NOT = "00"
+        DISPLAY "Aviso: não foi possível gravar a auditoria. Status: "
+            WsStatusAuditoria
+    ELSE
+        ACCEPT WsDataAtual FROM DATE YYYYMMDD
+        ACCEPT WsHoraAtual FROM TIME
+        MOVE WsDataAtual      TO AuditoriaData
+        MOVE WsHoraAtual      TO AuditoriaHora
+        MOVE Numero1          TO AuditoriaNumero1
+        MOVE Numero2          TO AuditoriaNumero2
+        MOVE CodigoOperacao   TO AuditoriaCodigoOperacao
+        MOVE Soma             TO AuditoriaSoma
+        WRITE RegistroAuditoria
+        CLOSE ArquivoAuditoria
+    END-IF.
+
+5500-GRAVAR-INTERFACE-GL.
+    OPEN EXTEND ArquivoInterfaceGL
+    IF WsStatusInterfaceGL = "35"
+        OPEN OUTPUT ArquivoInterfaceGL
+    END-IF
+    IF WsStatusInterfaceGL NOT = "00"
+        DISPLAY "Aviso: não foi possível gravar a interface GL. Status: "
+            WsStatusInterfaceGL
+    ELSE
+        MOVE WsDataAtual TO GLData
+        MOVE WsHoraAtual TO GLHora
+        MOVE Soma        TO GLValor
+        IF Soma < ZERO
+            MOVE "D" TO GLIndicadorDC
+        ELSE
+            MOVE "C" TO GLIndicadorDC
+        END-IF
+        WRITE RegistroInterfaceGL
+        CLOSE ArquivoInterfaceGL
+    END-IF.
+
+6000-PERGUNTAR-CONTINUAR.
+    DISPLAY "Deseja realizar outra operação? (S/N): " WITH NO ADVANCING.
+    ACCEPT WsEntradaContinuar.
+    MOVE FUNCTION UPPER-CASE(WsEntradaContinuar) TO WsContinuar
+    IF WsContinuar NOT = "S" AND WsContinuar NOT = "N"
+        DISPLAY "Resposta inválida. Digite S ou N."
+        PERFORM 6000-PERGUNTAR-CONTINUAR
+    END-IF.
