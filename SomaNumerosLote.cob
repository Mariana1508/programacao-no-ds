@@ -0,0 +1,440 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SomaNumerosLote.
+
+*> Driver de lote para SomaNumeros: le pares de Numero1/Numero2 de um
+*> arquivo sequencial, calcula Soma para cada par e grava o resultado,
+*> evitando a digitacao manual de cada par em uma sessao interativa.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ArquivoEntrada ASSIGN TO "data/somanumeros_entrada.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WsStatusEntrada.
+
+    SELECT ArquivoSaida ASSIGN TO "data/somanumeros_saida.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WsStatusSaida.
+
+    SELECT ArquivoSaidaTemp ASSIGN TO "data/somanumeros_saida.dat.tmp"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WsStatusSaidaTemp.
+
+    SELECT ArquivoAuditoria ASSIGN TO "data/somanumeros_auditoria.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WsStatusAuditoria.
+
+    SELECT ArquivoAuditoriaTemp ASSIGN TO "data/somanumeros_auditoria.dat.tmp"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WsStatusAuditoriaTemp.
+
+    SELECT ArquivoInterfaceGL ASSIGN TO "data/somanumeros_interface_gl.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WsStatusInterfaceGL.
+
+    SELECT ArquivoInterfaceGLTemp ASSIGN TO "data/somanumeros_interface_gl.dat.tmp"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WsStatusInterfaceGLTemp.
+
+    SELECT ArquivoCheckpoint ASSIGN TO "data/somanumeros_lote.chk"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WsStatusCheckpoint.
+
+    SELECT ArquivoCheckpointTemp ASSIGN TO "data/somanumeros_lote.chk.tmp"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WsStatusCheckpointTemp.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ArquivoEntrada
+    RECORDING MODE IS F.
+COPY LoteEntradaRec.
+
+FD  ArquivoSaida
+    RECORDING MODE IS F.
+COPY LoteSaidaRec.
+
+*> Usado só por 1600-REPARAR-ARQUIVOS-SAIDA para reconstruir o arquivo
+*> de saída com exatamente os registros já confirmados pelo checkpoint
+*> (ver comentário em 1600-REPARAR-ARQUIVOS-SAIDA).
+FD  ArquivoSaidaTemp
+    RECORDING MODE IS F.
+COPY LoteSaidaRec REPLACING ==RegistroSaida== BY ==RegistroSaidaTemp==.
+
+FD  ArquivoAuditoria
+    RECORDING MODE IS F.
+COPY AuditRec.
+
+FD  ArquivoAuditoriaTemp
+    RECORDING MODE IS F.
+COPY AuditRec REPLACING ==RegistroAuditoria== BY ==RegistroAuditoriaTemp==.
+
+FD  ArquivoInterfaceGL
+    RECORDING MODE IS F.
+COPY GLRec.
+
+FD  ArquivoInterfaceGLTemp
+    RECORDING MODE IS F.
+COPY GLRec REPLACING ==RegistroInterfaceGL== BY ==RegistroInterfaceGLTemp==.
+
+FD  ArquivoCheckpoint
+    RECORDING MODE IS F.
+01  RegistroCheckpoint.
+    05  CheckpointQtdeLidos         PIC 9(7).
+    05  CheckpointQtdeGravados      PIC 9(7).
+
+*> Usado só por 3700-GRAVAR-CHECKPOINT para escrever o checkpoint num
+*> arquivo separado e depois trocar o nome pelo definitivo (ver
+*> comentário em 3700-GRAVAR-CHECKPOINT).
+FD  ArquivoCheckpointTemp
+    RECORDING MODE IS F.
+01  RegistroCheckpointTemp.
+    05  CheckpointQtdeLidosTemp     PIC 9(7).
+    05  CheckpointQtdeGravadosTemp  PIC 9(7).
+
+WORKING-STORAGE SECTION.
+COPY LedgerRec.
+
+01  WsStatusEntrada             PIC X(2).
+01  WsStatusSaida               PIC X(2).
+01  WsStatusSaidaTemp           PIC X(2).
+01  WsStatusAuditoria           PIC X(2).
+01  WsStatusAuditoriaTemp       PIC X(2).
+01  WsStatusInterfaceGL         PIC X(2).
+01  WsStatusInterfaceGLTemp     PIC X(2).
+01  WsStatusCheckpoint          PIC X(2).
+01  WsStatusCheckpointTemp      PIC X(2).
+
+01  WsFimArquivo                PIC X(1)    VALUE "N".
+    88  FimArquivo                         VALUE "S".
+
+01  WsErroCalculo               PIC X(1)    VALUE "N".
+    88  ErroCalculo                        VALUE "S".
+
+01  WsRegistroInvalido          PIC X(1)    VALUE "N".
+    88  RegistroInvalido                   VALUE "S".
+
+01  WsDataAtual                 PIC 9(8).
+01  WsHoraAtual                 PIC 9(8).
+
+01  WsContadores.
+    05  WsQtdeLidos             PIC 9(7)    VALUE ZERO.
+    05  WsQtdeGravados          PIC 9(7)    VALUE ZERO.
+
+01  WsQtdeJaProcessados         PIC 9(7)    VALUE ZERO.
+01  WsQtdeGravadosConfirmados   PIC 9(7)    VALUE ZERO.
+01  WsContadorPular             PIC 9(7)    VALUE ZERO.
+01  WsContadorManter            PIC 9(7)    VALUE ZERO.
+
+01  WsCaminhoSaida              PIC X(40) VALUE "data/somanumeros_saida.dat".
+01  WsCaminhoSaidaTemp          PIC X(40) VALUE "data/somanumeros_saida.dat.tmp".
+01  WsCaminhoAuditoria          PIC X(40) VALUE "data/somanumeros_auditoria.dat".
+01  WsCaminhoAuditoriaTemp      PIC X(40) VALUE "data/somanumeros_auditoria.dat.tmp".
+01  WsCaminhoInterfaceGL        PIC X(40) VALUE "data/somanumeros_interface_gl.dat".
+01  WsCaminhoInterfaceGLTemp    PIC X(40) VALUE "data/somanumeros_interface_gl.dat.tmp".
+01  WsCaminhoCheckpoint         PIC X(40) VALUE "data/somanumeros_lote.chk".
+01  WsCaminhoCheckpointTemp     PIC X(40) VALUE "data/somanumeros_lote.chk.tmp".
+01  WsRcRenomear                PIC S9(9) COMP.
+
+PROCEDURE DIVISION.
+0000-PRINCIPAL.
+    PERFORM 1000-ABRIR-ENTRADA
+    PERFORM 1500-RETOMAR-CHECKPOINT
+    PERFORM 1700-ABRIR-ARQUIVOS-SAIDA
+    PERFORM UNTIL FimArquivo
+        PERFORM 2000-LER-REGISTRO
+        IF NOT FimArquivo
+            PERFORM 3000-PROCESSAR-REGISTRO
+        END-IF
+    END-PERFORM
+    PERFORM 4000-ENCERRAR
+    STOP RUN.
+
+1000-ABRIR-ENTRADA.
+    OPEN INPUT ArquivoEntrada
+    IF WsStatusEntrada NOT = "00"
+        DISPLAY "Erro ao abrir arquivo de entrada. Status: " WsStatusEntrada
+        STOP RUN
+    END-IF.
+
+1500-RETOMAR-CHECKPOINT.
+    OPEN INPUT ArquivoCheckpoint
+    IF WsStatusCheckpoint = "00"
+        READ ArquivoCheckpoint
+            NOT AT END
+                MOVE CheckpointQtdeLidos    TO WsQtdeJaProcessados
+                MOVE CheckpointQtdeGravados TO WsQtdeGravadosConfirmados
+        END-READ
+        CLOSE ArquivoCheckpoint
+    ELSE
+        MOVE ZERO TO WsQtdeJaProcessados
+        MOVE ZERO TO WsQtdeGravadosConfirmados
+    END-IF
+
+    MOVE WsQtdeGravadosConfirmados TO WsQtdeGravados
+
+    IF WsQtdeJaProcessados > ZERO
+        DISPLAY "Retomando após checkpoint: "
+            WsQtdeJaProcessados " registro(s) de entrada já lido(s), "
+            WsQtdeGravadosConfirmados " resultado(s) confirmado(s)."
+        PERFORM 1600-REPARAR-ARQUIVOS-SAIDA
+        PERFORM WITH TEST AFTER
+                VARYING WsContadorPular FROM 1 BY 1
+                UNTIL WsContadorPular >= WsQtdeJaProcessados
+                   OR FimArquivo
+            READ ArquivoEntrada
+                AT END
+                    SET FimArquivo TO TRUE
+                NOT AT END
+                    ADD 1 TO WsQtdeLidos
+            END-READ
+        END-PERFORM
+    END-IF.
+
+*> Uma execução anterior pode ter sido interrompida (kill, cancelamento
+*> do job, queda de energia) entre a gravação de um registro nos
+*> arquivos de saída/auditoria/GL e a atualização do checkpoint, ou no
+*> meio da própria escrita de um registro, deixando uma linha parcial
+*> no final de um desses arquivos — eles ficam abertos (OPEN EXTEND) do
+*> início ao fim do job, então seu conteúdo em disco pode estar
+*> atrasado em relação ao que o checkpoint já confirmou. Antes de
+*> retomar, cada um é reconstruído num arquivo novo com exatamente
+*> WsQtdeGravadosConfirmados registros — o que o checkpoint efetivamente
+*> confirmou como gravado — e o nome desse arquivo novo substitui o
+*> original (CBL_RENAME_FILE), descartando qualquer registro incompleto
+*> ou não confirmado que tenha sobrado da execução anterior.
+1600-REPARAR-ARQUIVOS-SAIDA.
+    PERFORM 1610-REPARAR-SAIDA
+    PERFORM 1620-REPARAR-AUDITORIA
+    PERFORM 1630-REPARAR-INTERFACE-GL.
+
+1610-REPARAR-SAIDA.
+    MOVE ZERO TO WsContadorManter
+    OPEN OUTPUT ArquivoSaidaTemp
+    OPEN INPUT ArquivoSaida
+    IF WsStatusSaida = "00"
+        PERFORM WITH TEST BEFORE
+                UNTIL WsContadorManter >= WsQtdeGravadosConfirmados
+            READ ArquivoSaida
+                AT END
+                    MOVE WsQtdeGravadosConfirmados TO WsContadorManter
+                NOT AT END
+                    ADD 1 TO WsContadorManter
+                    MOVE RegistroSaida TO RegistroSaidaTemp
+                    WRITE RegistroSaidaTemp
+            END-READ
+        END-PERFORM
+        CLOSE ArquivoSaida
+    END-IF
+    CLOSE ArquivoSaidaTemp
+    CALL "CBL_RENAME_FILE" USING WsCaminhoSaidaTemp WsCaminhoSaida
+        RETURNING WsRcRenomear.
+
+1620-REPARAR-AUDITORIA.
+    MOVE ZERO TO WsContadorManter
+    OPEN OUTPUT ArquivoAuditoriaTemp
+    OPEN INPUT ArquivoAuditoria
+    IF WsStatusAuditoria = "00"
+        PERFORM WITH TEST BEFORE
+                UNTIL WsContadorManter >= WsQtdeGravadosConfirmados
+            READ ArquivoAuditoria
+                AT END
+                    MOVE WsQtdeGravadosConfirmados TO WsContadorManter
+                NOT AT END
+                    ADD 1 TO WsContadorManter
+                    MOVE RegistroAuditoria TO RegistroAuditoriaTemp
+                    WRITE RegistroAuditoriaTemp
+            END-READ
+        END-PERFORM
+        CLOSE ArquivoAuditoria
+    END-IF
+    CLOSE ArquivoAuditoriaTemp
+    CALL "CBL_RENAME_FILE" USING WsCaminhoAuditoriaTemp WsCaminhoAuditoria
+        RETURNING WsRcRenomear.
+
+1630-REPARAR-INTERFACE-GL.
+    MOVE ZERO TO WsContadorManter
+    OPEN OUTPUT ArquivoInterfaceGLTemp
+    OPEN INPUT ArquivoInterfaceGL
+    IF WsStatusInterfaceGL = "00"
+        PERFORM WITH TEST BEFORE
+                UNTIL WsContadorManter >= WsQtdeGravadosConfirmados
+            READ ArquivoInterfaceGL
+                AT END
+                    MOVE WsQtdeGravadosConfirmados TO WsContadorManter
+                NOT AT END
+                    ADD 1 TO WsContadorManter
+                    MOVE RegistroInterfaceGL TO RegistroInterfaceGLTemp
+                    WRITE RegistroInterfaceGLTemp
+            END-READ
+        END-PERFORM
+        CLOSE ArquivoInterfaceGL
+    END-IF
+    CLOSE ArquivoInterfaceGLTemp
+    CALL "CBL_RENAME_FILE" USING WsCaminhoInterfaceGLTemp WsCaminhoInterfaceGL
+        RETURNING WsRcRenomear.
+
+1700-ABRIR-ARQUIVOS-SAIDA.
+    OPEN EXTEND ArquivoSaida
+    IF WsStatusSaida = "35"
+        OPEN OUTPUT ArquivoSaida
+    END-IF
+    IF WsStatusSaida NOT = "00"
+        DISPLAY "Erro ao abrir arquivo de saida. Status: " WsStatusSaida
+        CLOSE ArquivoEntrada
+        STOP RUN
+    END-IF
+
+    OPEN EXTEND ArquivoAuditoria
+    IF WsStatusAuditoria = "35"
+        OPEN OUTPUT ArquivoAuditoria
+    END-IF
+    IF WsStatusAuditoria NOT = "00"
+        DISPLAY "Erro ao abrir arquivo de auditoria. Status: "
+            WsStatusAuditoria
+        CLOSE ArquivoEntrada
+        CLOSE ArquivoSaida
+        STOP RUN
+    END-IF
+
+    OPEN EXTEND ArquivoInterfaceGL
+    IF WsStatusInterfaceGL = "35"
+        OPEN OUTPUT ArquivoInterfaceGL
+    END-IF
+    IF WsStatusInterfaceGL NOT = "00"
+        DISPLAY "Erro ao abrir arquivo de interface GL. Status: "
+            WsStatusInterfaceGL
+        CLOSE ArquivoEntrada
+        CLOSE ArquivoSaida
+        CLOSE ArquivoAuditoria
+        STOP RUN
+    END-IF.
+
+2000-LER-REGISTRO.
+    READ ArquivoEntrada
+        AT END
+            SET FimArquivo TO TRUE
+        NOT AT END
+            ADD 1 TO WsQtdeLidos
+            MOVE "N" TO WsRegistroInvalido
+            IF Numero1-Ent NOT NUMERIC OR Numero2-Ent NOT NUMERIC
+                SET RegistroInvalido TO TRUE
+                DISPLAY "Registro " WsQtdeLidos
+                    " ignorado: campo numérico inválido"
+            ELSE
+                MOVE Numero1-Ent        TO Numero1
+                MOVE Numero2-Ent        TO Numero2
+                MOVE FUNCTION UPPER-CASE(CodigoOperacao-Ent) TO CodigoOperacao
+            END-IF
+    END-READ.
+
+3000-PROCESSAR-REGISTRO.
+    IF RegistroInvalido
+        CONTINUE
+    ELSE
+        IF NOT OperacaoValida
+            DISPLAY "Registro " WsQtdeLidos
+                " ignorado: código de operação inválido [" CodigoOperacao "]"
+        ELSE
+            IF OperacaoDivisao AND Numero2 = ZERO
+                DISPLAY "Registro " WsQtdeLidos
+                    " ignorado: divisão por zero"
+            ELSE
+                MOVE "N" TO WsErroCalculo
+                PERFORM 3200-CALCULAR-RESULTADO
+                IF ErroCalculo
+                    DISPLAY "Registro " WsQtdeLidos
+                        " ignorado: resultado da operação excede a faixa permitida"
+                ELSE
+                    MOVE Numero1        TO Numero1-Sai IN RegistroSaida
+                    MOVE Numero2        TO Numero2-Sai IN RegistroSaida
+                    MOVE CodigoOperacao TO CodigoOperacao-Sai IN RegistroSaida
+                    MOVE Soma           TO Soma-Sai IN RegistroSaida
+                    WRITE RegistroSaida
+                    ADD 1 TO WsQtdeGravados
+                    PERFORM 3500-GRAVAR-AUDITORIA
+                    PERFORM 3600-GRAVAR-INTERFACE-GL
+                    PERFORM 3650-SINCRONIZAR-ARQUIVOS-SAIDA
+                END-IF
+            END-IF
+        END-IF
+    END-IF
+    PERFORM 3700-GRAVAR-CHECKPOINT.
+
+3200-CALCULAR-RESULTADO.
+    EVALUATE TRUE
+        WHEN OperacaoSoma
+            COMPUTE Soma = Numero1 + Numero2
+        WHEN OperacaoSubtracao
+            COMPUTE Soma = Numero1 - Numero2
+        WHEN OperacaoMultiplicacao
+            COMPUTE Soma = Numero1 * Numero2
+                ON SIZE ERROR
+                    SET ErroCalculo TO TRUE
+            END-COMPUTE
+        WHEN OperacaoDivisao
+            COMPUTE Soma = Numero1 / Numero2
+                ON SIZE ERROR
+                    SET ErroCalculo TO TRUE
+            END-COMPUTE
+    END-EVALUATE.
+
+3500-GRAVAR-AUDITORIA.
+    ACCEPT WsDataAtual FROM DATE YYYYMMDD
+    ACCEPT WsHoraAtual FROM TIME
+    MOVE WsDataAtual TO AuditoriaData IN RegistroAuditoria
+    MOVE WsHoraAtual TO AuditoriaHora IN RegistroAuditoria
+    MOVE Numero1        TO AuditoriaNumero1 IN RegistroAuditoria
+    MOVE Numero2        TO AuditoriaNumero2 IN RegistroAuditoria
+    MOVE CodigoOperacao TO AuditoriaCodigoOperacao IN RegistroAuditoria
+    MOVE Soma           TO AuditoriaSoma IN RegistroAuditoria
+    WRITE RegistroAuditoria.
+
+3600-GRAVAR-INTERFACE-GL.
+    MOVE WsDataAtual TO GLData IN RegistroInterfaceGL
+    MOVE WsHoraAtual TO GLHora IN RegistroInterfaceGL
+    MOVE Soma        TO GLValor IN RegistroInterfaceGL
+    IF Soma < ZERO
+        MOVE "D" TO GLIndicadorDC IN RegistroInterfaceGL
+    ELSE
+        MOVE "C" TO GLIndicadorDC IN RegistroInterfaceGL
+    END-IF
+    WRITE RegistroInterfaceGL.
+
+*> Fecha e reabre os três arquivos de saída para forçar a gravação em
+*> disco do registro recém-escrito antes que o checkpoint seja
+*> atualizado em 3700-GRAVAR-CHECKPOINT — do contrário o checkpoint
+*> poderia passar a apontar para um estado mais avançado do que o que
+*> já está persistido nesses arquivos (ver comentário em
+*> 1600-REPARAR-ARQUIVOS-SAIDA).
+3650-SINCRONIZAR-ARQUIVOS-SAIDA.
+    CLOSE ArquivoSaida
+    OPEN EXTEND ArquivoSaida
+    CLOSE ArquivoAuditoria
+    OPEN EXTEND ArquivoAuditoria
+    CLOSE ArquivoInterfaceGL
+    OPEN EXTEND ArquivoInterfaceGL.
+
+*> Grava em um arquivo temporário e troca o nome pelo arquivo de
+*> checkpoint definitivo (CBL_RENAME_FILE) em vez de truncar o arquivo
+*> de checkpoint no lugar (OPEN OUTPUT sobre o arquivo existente): a
+*> forma antiga deixava uma janela em que o checkpoint ficava vazio
+*> entre o truncamento e a escrita do registro, e se o job fosse
+*> interrompido nessa janela a próxima execução retomava do zero.
+3700-GRAVAR-CHECKPOINT.
+    MOVE WsQtdeLidos    TO CheckpointQtdeLidosTemp
+    MOVE WsQtdeGravados TO CheckpointQtdeGravadosTemp
+    OPEN OUTPUT ArquivoCheckpointTemp
+    WRITE RegistroCheckpointTemp
+    CLOSE ArquivoCheckpointTemp
+    CALL "CBL_RENAME_FILE" USING WsCaminhoCheckpointTemp WsCaminhoCheckpoint
+        RETURNING WsRcRenomear.
+
+4000-ENCERRAR.
+    CLOSE ArquivoEntrada
+    CLOSE ArquivoSaida
+    CLOSE ArquivoAuditoria
+    CLOSE ArquivoInterfaceGL
+    DELETE FILE ArquivoCheckpoint
+    DISPLAY "Registros lidos   : " WsQtdeLidos
+    DISPLAY "Registros gravados: " WsQtdeGravados.
